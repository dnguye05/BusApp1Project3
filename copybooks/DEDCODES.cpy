@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    DEDCODES - DEDUCTION CODE REFERENCE TABLE
+      *    LOADED FROM THE DEDCODES FILE AT PROGRAM START AND USED TO
+      *    LABEL THE FIVE I-DEDUCT OCCURRENCES ON THE PRINTED REPORT.
+      ******************************************************************
+       01  DC-TABLE.
+           03 DC-ENTRY OCCURS 5 TIMES.
+               05 DC-DESC PIC X(20).
