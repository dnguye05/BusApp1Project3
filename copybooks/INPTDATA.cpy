@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    INPTDATA - NEWEMP INPUT RECORD LAYOUT
+      *    SHARED BY PROJECT3, EMPVAL AND EMPMAINT SO THE LAYOUT ONLY
+      *    HAS TO BE MAINTAINED IN ONE PLACE.
+      ******************************************************************
+       01  INPUT-DATA.
+           03 I-EMPID PIC X(7).
+           03 I-LNAME PIC X(15).
+           03 I-FNAME PIC X(15).
+           03 I-EMPTYPE PIC X(2).
+           03 I-TITLE PIC X(17).
+           03 I-SSN PIC X(9).
+           03 I-EMPTYSPACES1 PIC X(24).
+           03 I-DATE PIC X(8).
+           03 I-EMPTYSPACES2 PIC X(2).
+           03 I-EMPRATE.
+               05 I-EMPRATEWHOLE PIC 9(4).
+               05 I-EMPRATEDECIMAL PIC P9(2).
+           03 I-EMPSTATUS PIC X(1).
+           03 I-DEDUCT OCCURS 5 TIMES.
+               05 I-DEDUCTWHOLE PIC 9(3).
+               05 I-DEDUCTDECIMAL PIC P9(2).
