@@ -0,0 +1,302 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Purpose: empmaint - add/change/deactivate NEWEMP records against
+      *         an EMPTRANS transaction file, assigning the next
+      *         I-EMPID for new hires and logging every change applied
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. empmaint.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO 'NEWEMP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO 'EMPTRANS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO 'EMPMLOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPIDSEQ-FILE ASSIGN TO 'EMPIDSEQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPIDSEQ-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  MASTER-REC PIC X(132).
+       FD  TRANS-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  TRANS-REC.
+           03 TR-CODE PIC X(1).
+           03 TR-USERID PIC X(8).
+           03 TR-DATA PIC X(132).
+       FD  LOG-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  LOG-REC PIC X(60).
+       FD  EMPIDSEQ-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EMPIDSEQ-REC.
+           03 ES-NEXT-EMPID PIC 9(7).
+       WORKING-STORAGE SECTION.
+           COPY INPTDATA.
+       01  LOG-HEAD1.
+           03 FILLER PIC X(27) VALUE 'NEWEMP MAINTENANCE LOG RUN'.
+       01  LOG-HEAD2.
+           03 FILLER PIC X(7) VALUE 'EMP ID'.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE 'LAST NAME'.
+           03 FILLER PIC X(9) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE 'ACTION'.
+           03 FILLER PIC X(8) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'USER'.
+       01  LOG-LINE.
+           03 LOG-EMPID PIC X(7).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 LOG-LNAME PIC X(15).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 LOG-ACTION PIC X(11).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 LOG-USERID PIC X(8).
+       01  LOG-TOTAL-LINE.
+           03 FILLER PIC X(25) VALUE 'TRANSACTIONS PROCESSED:'.
+           03 LOG-TOTAL-COUNT PIC ZZZ9.
+       01  LOG-REJECT-LINE.
+           03 FILLER PIC X(25) VALUE 'TRANSACTIONS REJECTED:'.
+           03 LOG-REJECT-COUNT PIC ZZZ9.
+       01  NM-TABLE.
+           03 NM-ENTRY PIC X(132) OCCURS 9999 TIMES
+               INDEXED BY NM-IDX.
+       01  MISC.
+           03 EOF-M PIC 9 VALUE 0.
+           03 EOF-T PIC 9 VALUE 0.
+           03 NM-COUNT PIC 9(4) VALUE 0.
+           03 NS-NEXT-EMPID PIC 9(7) VALUE 0.
+           03 CUR-EMPID PIC 9(7).
+           03 EMPIDSEQ-STATUS PIC XX VALUE '00'.
+           03 TARGET-EMPID PIC X(7).
+           03 SAVE-IDX PIC 9(4).
+           03 FOUND-SW PIC 9 VALUE 0.
+               88 EMPLOYEE-FOUND VALUE 1.
+           03 TRANSCOUNT PIC 9(4) VALUE 0.
+           03 REJCOUNT PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 1000-LOAD-MASTER.
+           PERFORM 1050-FIND-NEXT-EMPID.
+           OPEN INPUT TRANS-FILE
+               OUTPUT LOG-FILE.
+           WRITE LOG-REC FROM LOG-HEAD1.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC.
+           WRITE LOG-REC FROM LOG-HEAD2.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC.
+           PERFORM 2000-READ-TRANS.
+           PERFORM 1500-LOOP
+               UNTIL EOF-T = 1.
+           PERFORM 1800-PRINT-TOTALS.
+           PERFORM 1900-REWRITE-MASTER.
+           PERFORM 1950-WRITE-EMPIDSEQ.
+           CLOSE TRANS-FILE
+               LOG-FILE.
+           STOP RUN.
+      ******************************************************************
+      *    LOAD THE CURRENT NEWEMP MASTER INTO A WORKING TABLE SO THE
+      *    TRANSACTIONS CAN BE APPLIED BEFORE THE MASTER IS REWRITTEN
+      ******************************************************************
+       1000-LOAD-MASTER.
+           OPEN INPUT MASTER-FILE.
+           PERFORM 2010-READ-MASTER.
+           PERFORM 1010-LOAD-ONE-RECORD
+               UNTIL EOF-M = 1.
+           CLOSE MASTER-FILE.
+       1010-LOAD-ONE-RECORD.
+           ADD 1 TO NM-COUNT.
+           MOVE MASTER-REC TO NM-ENTRY(NM-COUNT).
+           PERFORM 2010-READ-MASTER.
+      ******************************************************************
+      *    THE NEXT NEW-HIRE I-EMPID IS ONE MORE THAN THE HIGHEST OF
+      *    (A) THE HIGHEST I-EMPID CURRENTLY ON THE MASTER AND (B) THE
+      *    MONOTONIC COUNTER CARRIED FORWARD IN EMPIDSEQ - THE MASTER
+      *    ALONE ISN'T ENOUGH SINCE DEACTIVATING THE HIGHEST-ID
+      *    EMPLOYEE WOULD OTHERWISE LET A LATER RUN REISSUE THEIR ID
+      ******************************************************************
+       1050-FIND-NEXT-EMPID.
+           MOVE 0 TO NS-NEXT-EMPID.
+           PERFORM VARYING NM-IDX FROM 1 BY 1
+               UNTIL NM-IDX > NM-COUNT
+               MOVE NM-ENTRY(NM-IDX)(1:7) TO CUR-EMPID
+               IF CUR-EMPID > NS-NEXT-EMPID
+                   MOVE CUR-EMPID TO NS-NEXT-EMPID
+               END-IF
+           END-PERFORM.
+           ADD 1 TO NS-NEXT-EMPID.
+           PERFORM 1060-READ-EMPIDSEQ.
+      ******************************************************************
+      *    PULL FORWARD THE PERSISTED NEXT-EMPID COUNTER, IF HIGHER
+      ******************************************************************
+       1060-READ-EMPIDSEQ.
+           OPEN INPUT EMPIDSEQ-FILE.
+           IF EMPIDSEQ-STATUS = '00'
+               READ EMPIDSEQ-FILE
+                   AT END CONTINUE
+               END-READ
+               IF EMPIDSEQ-STATUS = '00' AND
+                   ES-NEXT-EMPID > NS-NEXT-EMPID
+                   MOVE ES-NEXT-EMPID TO NS-NEXT-EMPID
+               END-IF
+               CLOSE EMPIDSEQ-FILE
+           END-IF.
+      ******************************************************************
+      *    APPLY ONE TRANSACTION, THEN READ THE NEXT ONE
+      ******************************************************************
+       1500-LOOP.
+           ADD 1 TO TRANSCOUNT.
+           PERFORM 1600-APPLY-TRANSACTION.
+           PERFORM 2000-READ-TRANS.
+      ******************************************************************
+      *    DISPATCH THE TRANSACTION ON ITS ACTION CODE
+      *    A - ADD A NEW EMPLOYEE      C - CHANGE AN EXISTING EMPLOYEE
+      *    D - DEACTIVATE AN EMPLOYEE  ANY OTHER CODE IS REJECTED
+      ******************************************************************
+       1600-APPLY-TRANSACTION.
+           EVALUATE TR-CODE
+               WHEN 'A'
+                   PERFORM 1610-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM 1620-CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM 1630-DEACTIVATE-EMPLOYEE
+               WHEN OTHER
+                   PERFORM 1640-REJECT-TRANSACTION
+           END-EVALUATE.
+      ******************************************************************
+      *    ADD A NEW HIRE, ASSIGNING THE NEXT I-EMPID
+      ******************************************************************
+       1610-ADD-EMPLOYEE.
+           IF NM-COUNT >= 9999
+               PERFORM 1640-REJECT-TRANSACTION
+           ELSE
+               MOVE TR-DATA TO INPUT-DATA
+               MOVE NS-NEXT-EMPID TO I-EMPID
+               ADD 1 TO NM-COUNT
+               MOVE INPUT-DATA TO NM-ENTRY(NM-COUNT)
+               MOVE 'ADDED' TO LOG-ACTION
+               PERFORM 1650-WRITE-LOG
+               ADD 1 TO NS-NEXT-EMPID
+           END-IF.
+      ******************************************************************
+      *    REPLACE AN EXISTING EMPLOYEE'S RECORD WITH THE CORRECTED
+      *    DATA CARRIED ON THE TRANSACTION
+      ******************************************************************
+       1620-CHANGE-EMPLOYEE.
+           MOVE TR-DATA(1:7) TO TARGET-EMPID.
+           PERFORM 1700-FIND-EMPLOYEE.
+           IF EMPLOYEE-FOUND
+               MOVE TR-DATA TO NM-ENTRY(SAVE-IDX)
+               MOVE TR-DATA TO INPUT-DATA
+               MOVE 'CHANGED' TO LOG-ACTION
+               PERFORM 1650-WRITE-LOG
+           ELSE
+               PERFORM 1640-REJECT-TRANSACTION
+           END-IF.
+      ******************************************************************
+      *    REMOVE AN EMPLOYEE FROM THE MASTER - NEWEMP HAS NO ACTIVE/
+      *    INACTIVE FLAG OF ITS OWN, SO DEACTIVATION MEANS THE RECORD
+      *    NO LONGER APPEARS ON THE MASTER PROJECT3 READS
+      ******************************************************************
+       1630-DEACTIVATE-EMPLOYEE.
+           MOVE TR-DATA(1:7) TO TARGET-EMPID.
+           PERFORM 1700-FIND-EMPLOYEE.
+           IF EMPLOYEE-FOUND
+               MOVE NM-ENTRY(SAVE-IDX) TO INPUT-DATA
+               MOVE 'DEACTIVATED' TO LOG-ACTION
+               PERFORM 1650-WRITE-LOG
+               PERFORM 1710-REMOVE-EMPLOYEE
+           ELSE
+               PERFORM 1640-REJECT-TRANSACTION
+           END-IF.
+      ******************************************************************
+      *    AN UNRECOGNIZED ACTION CODE OR AN EMPID THAT ISN'T ON THE
+      *    MASTER - LOG IT AND LEAVE THE MASTER UNTOUCHED
+      ******************************************************************
+       1640-REJECT-TRANSACTION.
+           MOVE TR-DATA TO INPUT-DATA.
+           MOVE 'REJECTED' TO LOG-ACTION.
+           PERFORM 1650-WRITE-LOG.
+           ADD 1 TO REJCOUNT.
+      ******************************************************************
+      *    WRITE ONE LINE TO THE TRANSACTION LOG FOR THE CURRENT
+      *    TRANSACTION, SHOWING WHO MADE THE CHANGE
+      ******************************************************************
+       1650-WRITE-LOG.
+           MOVE I-EMPID TO LOG-EMPID.
+           MOVE I-LNAME TO LOG-LNAME.
+           MOVE TR-USERID TO LOG-USERID.
+           WRITE LOG-REC FROM LOG-LINE.
+      ******************************************************************
+      *    LOCATE THE TABLE ENTRY FOR TARGET-EMPID
+      ******************************************************************
+       1700-FIND-EMPLOYEE.
+           MOVE 0 TO FOUND-SW.
+           PERFORM VARYING NM-IDX FROM 1 BY 1
+               UNTIL NM-IDX > NM-COUNT
+               IF NM-ENTRY(NM-IDX)(1:7) = TARGET-EMPID
+                   MOVE 1 TO FOUND-SW
+                   MOVE NM-IDX TO SAVE-IDX
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      *    CLOSE THE GAP LEFT BY A DEACTIVATED EMPLOYEE
+      ******************************************************************
+       1710-REMOVE-EMPLOYEE.
+           PERFORM VARYING NM-IDX FROM SAVE-IDX BY 1
+               UNTIL NM-IDX > NM-COUNT - 1
+               MOVE NM-ENTRY(NM-IDX + 1) TO NM-ENTRY(NM-IDX)
+           END-PERFORM.
+           SUBTRACT 1 FROM NM-COUNT.
+      ******************************************************************
+      *    PRINT THE TRANSACTION READ/REJECT TOTALS AT THE END OF THE
+      *    RUN
+      ******************************************************************
+       1800-PRINT-TOTALS.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC.
+           MOVE TRANSCOUNT TO LOG-TOTAL-COUNT.
+           WRITE LOG-REC FROM LOG-TOTAL-LINE.
+           MOVE REJCOUNT TO LOG-REJECT-COUNT.
+           WRITE LOG-REC FROM LOG-REJECT-LINE.
+      ******************************************************************
+      *    REWRITE NEWEMP FROM THE UPDATED TABLE
+      ******************************************************************
+       1900-REWRITE-MASTER.
+           OPEN OUTPUT MASTER-FILE.
+           PERFORM VARYING NM-IDX FROM 1 BY 1
+               UNTIL NM-IDX > NM-COUNT
+               MOVE NM-ENTRY(NM-IDX) TO MASTER-REC
+               WRITE MASTER-REC
+           END-PERFORM.
+           CLOSE MASTER-FILE.
+      ******************************************************************
+      *    CARRY THE NEXT-EMPID COUNTER FORWARD TO THE NEXT RUN
+      ******************************************************************
+       1950-WRITE-EMPIDSEQ.
+           MOVE NS-NEXT-EMPID TO ES-NEXT-EMPID.
+           OPEN OUTPUT EMPIDSEQ-FILE.
+           WRITE EMPIDSEQ-REC.
+           CLOSE EMPIDSEQ-FILE.
+      ******************************************************************
+      *    READ IN MASTER-FILE
+      ******************************************************************
+       2010-READ-MASTER.
+           READ MASTER-FILE
+               AT END MOVE 1 TO EOF-M.
+      ******************************************************************
+      *    READ IN TRANS-FILE
+      ******************************************************************
+       2000-READ-TRANS.
+           READ TRANS-FILE
+               AT END MOVE 1 TO EOF-T.
+       END PROGRAM empmaint.
