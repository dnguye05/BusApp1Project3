@@ -0,0 +1,165 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Purpose: empval - validate NEWEMP before project3 prints it
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. empval.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'NEWEMP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPT-FILE ASSIGN TO 'EMPEXCPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC PIC X(132).
+       FD  EXCPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXCPT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY INPTDATA.
+       01  EXCPT-HEAD1.
+           03 FILLER PIC X(25) VALUE 'NEWEMP VALIDATION REPORT'.
+       01  EXCPT-HEAD2.
+           03 FILLER PIC X(7) VALUE 'EMP ID'.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE 'REASON'.
+       01  EXCPT-LINE.
+           03 X-EMPID PIC X(7).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 X-REASON PIC X(60).
+       01  EXCPT-TOTAL-LINE.
+           03 FILLER PIC X(20) VALUE 'RECORDS READ      :'.
+           03 X-READCOUNT PIC ZZZ9.
+       01  EXCPT-REJECT-LINE.
+           03 FILLER PIC X(20) VALUE 'RECORDS REJECTED   :'.
+           03 X-REJECTCOUNT PIC ZZZ9.
+       01  MISC.
+           03 EOF-I PIC 9 VALUE 0.
+           03 READCOUNT PIC 9(4) VALUE 0.
+           03 REJECTCOUNT PIC 9(4) VALUE 0.
+           03 BAD-RECORD-SW PIC 9 VALUE 0.
+               88 RECORD-IS-BAD VALUE 1.
+           03 V-DATE-CHECK.
+               05 V-MONTH PIC 99.
+               05 V-DAY PIC 99.
+               05 V-YEAR PIC 9999.
+           03 V-DAYS-IN-MONTH PIC 99.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT INPUT-FILE
+               OUTPUT EXCPT-FILE.
+           WRITE EXCPT-REC FROM EXCPT-HEAD1.
+           MOVE SPACES TO EXCPT-REC.
+           WRITE EXCPT-REC.
+           WRITE EXCPT-REC FROM EXCPT-HEAD2.
+           MOVE SPACES TO EXCPT-REC.
+           WRITE EXCPT-REC.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 1500-LOOP
+               UNTIL EOF-I = 1.
+           PERFORM 1700-PRINT-TOTALS.
+           CLOSE INPUT-FILE
+               EXCPT-FILE.
+           STOP RUN.
+      ******************************************************************
+      *    LOOP THROUGH NEWEMP AND VALIDATE EACH RECORD
+      ******************************************************************
+       1500-LOOP.
+           ADD 1 TO READCOUNT.
+           PERFORM 1600-VALIDATE-RECORD.
+           PERFORM 2000-READ-INPUT.
+      ******************************************************************
+      *    VALIDATE ONE NEWEMP RECORD, WRITING AN EXCEPTION LINE FOR
+      *    EVERY REASON THE RECORD FAILS
+      ******************************************************************
+       1600-VALIDATE-RECORD.
+           MOVE 0 TO BAD-RECORD-SW.
+           IF I-SSN IS NOT NUMERIC
+               PERFORM 1610-WRITE-EXCEPTION
+           END-IF.
+           IF I-EMPTYPE NOT = 'FT' AND I-EMPTYPE NOT = 'PT' AND
+               I-EMPTYPE NOT = 'TE' AND I-EMPTYPE NOT = 'CO'
+               MOVE 'I-EMPTYPE NOT A RECOGNIZED EMPLOYEE TYPE CODE'
+                   TO X-REASON
+               PERFORM 1611-WRITE-EXCEPTION-LINE
+           END-IF.
+           PERFORM 1620-VALIDATE-DATE.
+           IF I-EMPRATEWHOLE = 0 AND I-EMPRATEDECIMAL = 0
+               MOVE 'I-EMPRATE IS ZERO' TO X-REASON
+               PERFORM 1611-WRITE-EXCEPTION-LINE
+           END-IF.
+           IF RECORD-IS-BAD
+               ADD 1 TO REJECTCOUNT
+           END-IF.
+      ******************************************************************
+      *    THE SSN CHECK NEEDS ITS OWN REASON TEXT
+      ******************************************************************
+       1610-WRITE-EXCEPTION.
+           MOVE 'I-SSN IS NOT 9 NUMERIC DIGITS' TO X-REASON.
+           PERFORM 1611-WRITE-EXCEPTION-LINE.
+      ******************************************************************
+      *    WRITE ONE EXCEPTION LINE FOR THE CURRENT RECORD
+      ******************************************************************
+       1611-WRITE-EXCEPTION-LINE.
+           MOVE I-EMPID TO X-EMPID.
+           WRITE EXCPT-REC FROM EXCPT-LINE.
+           MOVE 1 TO BAD-RECORD-SW.
+      ******************************************************************
+      *    CHECK I-DATE IS A REAL CALENDAR DATE (MM/DD/YYYY)
+      ******************************************************************
+       1620-VALIDATE-DATE.
+           IF I-DATE IS NOT NUMERIC
+               MOVE 'I-DATE IS NOT A VALID CALENDAR DATE' TO X-REASON
+               PERFORM 1611-WRITE-EXCEPTION-LINE
+           ELSE
+               MOVE I-DATE TO V-DATE-CHECK
+               IF V-MONTH < 1 OR V-MONTH > 12
+                   MOVE 'I-DATE IS NOT A VALID CALENDAR DATE'
+                       TO X-REASON
+                   PERFORM 1611-WRITE-EXCEPTION-LINE
+               ELSE
+                   EVALUATE V-MONTH
+                       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                           MOVE 30 TO V-DAYS-IN-MONTH
+                       WHEN 2
+                           IF (FUNCTION MOD(V-YEAR, 4) = 0 AND
+                               FUNCTION MOD(V-YEAR, 100) NOT = 0)
+                               OR FUNCTION MOD(V-YEAR, 400) = 0
+                               MOVE 29 TO V-DAYS-IN-MONTH
+                           ELSE
+                               MOVE 28 TO V-DAYS-IN-MONTH
+                           END-IF
+                       WHEN OTHER
+                           MOVE 31 TO V-DAYS-IN-MONTH
+                   END-EVALUATE
+                   IF V-DAY < 1 OR V-DAY > V-DAYS-IN-MONTH
+                       MOVE 'I-DATE IS NOT A VALID CALENDAR DATE'
+                           TO X-REASON
+                       PERFORM 1611-WRITE-EXCEPTION-LINE
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+      *    PRINT THE READ/REJECT TOTALS AT THE END OF THE LIST
+      ******************************************************************
+       1700-PRINT-TOTALS.
+           MOVE SPACES TO EXCPT-REC.
+           WRITE EXCPT-REC.
+           MOVE READCOUNT TO X-READCOUNT.
+           WRITE EXCPT-REC FROM EXCPT-TOTAL-LINE.
+           MOVE REJECTCOUNT TO X-REJECTCOUNT.
+           WRITE EXCPT-REC FROM EXCPT-REJECT-LINE.
+      ******************************************************************
+      *    READ IN NEWEMP FILE
+      ******************************************************************
+       2000-READ-INPUT.
+           READ INPUT-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-I.
+       END PROGRAM empval.
