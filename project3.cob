@@ -12,6 +12,24 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'NEWEMP'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEDCODES-FILE ASSIGN TO 'DEDCODES'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEDCODES-STATUS.
+           SELECT EMPYTD-FILE ASSIGN TO 'EMPYTD'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-EMPID
+               FILE STATUS IS EMPYTD-STATUS.
+           SELECT PAYEXTRACT-FILE ASSIGN TO 'PAYEXTRACT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO 'SRTWK01'.
+           SELECT SRTWORK-FILE ASSIGN TO 'SRTWORK'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO 'RESTART'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+           SELECT EXCDEDUCT-FILE ASSIGN TO 'EXCDEDUCT'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
        DATA DIVISION.
        FILE SECTION.
@@ -19,27 +37,57 @@
            BLOCK CONTAINS 0 RECORDS
                LABEL RECORDS ARE STANDARD.
        01  INPUT-REC PIC X(132).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03 SRT-EMPID PIC X(7).
+           03 SRT-LNAME PIC X(15).
+           03 FILLER PIC X(15).
+           03 SRT-EMPTYPE PIC X(2).
+           03 FILLER PIC X(93).
+       FD  SRTWORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SRTWORK-REC PIC X(132).
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-REC.
+           03 RST-EMPCOUNTER PIC 9(4).
+           03 RST-EMPHCOUNT PIC 9(4).
+           03 RST-EMPSCOUNT PIC 9(4).
+           03 RST-TOTALHRATE PIC 9(8)V9(2).
+           03 RST-TOTALSRATE PIC 9(10)V9(2).
+           03 RST-DEDUCT-COUNT PIC 9(4).
+           03 RST-TOTAL-DEDUCT PIC 9(7)V9(2).
+           03 RST-PGNUM PIC 999.
+           03 RST-PREVEMPTYPE PIC X(2).
+           03 RST-GRPCOUNT PIC 9(4).
+           03 RST-GRPTOTRATE PIC 9(8)V9(2).
+           03 RST-SORTOPT PIC X(4).
+           03 RST-FILTERSTAT PIC X(1).
+       FD  EXCDEDUCT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXCDEDUCT-REC PIC X(60).
+       FD  DEDCODES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DEDCODES-REC PIC X(22).
+       FD  EMPYTD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EMPYTD-REC.
+           03 YTD-EMPID PIC X(7).
+           03 YTD-TOTAL PIC 9(7)V9(2).
+       FD  PAYEXTRACT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PAYEXTRACT-REC.
+           03 PE-EMPID PIC X(7).
+           03 PE-EMPSTATUS PIC X(1).
+           03 PE-EMPRATE PIC 9(4)V99.
+           03 PE-TOTALDEDUCT PIC 9(6)V99.
+           03 PE-NETPAY PIC S9(6)V99.
        FD  PRNT-FILE
            LABEL RECORDS ARE OMITTED.
        01  PRNT-REC PIC X(132).
        WORKING-STORAGE SECTION.
-       01  INPUT-DATA.
-           03 I-EMPID PIC X(7).
-           03 I-LNAME PIC X(15).
-           03 I-FNAME PIC X(15).
-           03 I-EMPTYPE PIC X(2).
-           03 I-TITLE PIC X(17).
-           03 I-SSN PIC X(9).
-           03 I-EMPTYSPACES1 PIC X(24).
-           03 I-DATE PIC X(8).
-           03 I-EMPTYSPACES2 PIC X(2).
-           03 I-EMPRATE.
-               05 I-EMPRATEWHOLE PIC 9(4).
-               05 I-EMPRATEDECIMAL PIC P9(2).
-           03 I-EMPSTATUS PIC X(1).
-           03 I-DEDUCT OCCURS 5 TIMES.
-               05 I-DEDUCTWHOLE PIC 9(3).
-               05 I-DEDUCTDECIMAL PIC P9(2).
+           COPY INPTDATA.
+           COPY DEDCODES.
        01  PRNT-DATA1.
            03 FILLER PIC X(3) VALUE SPACES.
            03 L-EMPID PIC X(8).
@@ -58,7 +106,7 @@
            03 FILLER PIC X(25) VALUE SPACES.
        01  PRNT-DATA2.
            03 FILLER PIC X(69) VALUE SPACES.
-           03 FILLER PIC X(7) VALUE 'DEDUCT:'.
+           03 L-DEDNAME1 PIC X(15).
            03 FILLER PIC X(5) VALUE SPACES.
            03 L-DEDUCT1 PIC ZZ9.99.
            03 FILLER PIC X(5) VALUE SPACES.
@@ -69,13 +117,13 @@
            03 FILLER PIC X(6) VALUE 'STATUS'.
            03 FILLER PIC X(2) VALUE SPACES.
            03 L-EMPSTATUS PIC X(1).
-           03 FILLER PIC X(12) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE SPACES.
        01  PRNT-DATA2-BONUS.
            03 FILLER PIC X(3) VALUE SPACES.
-           03 FILLER PIC X(34) 
+           03 FILLER PIC X(34)
                VALUE 'DEDUCTIONS EXCEED MONTHLY EARNINGS'.
            03 FILLER PIC X(32) VALUE SPACES.
-           03 FILLER PIC X(7) VALUE 'DEDUCT:'.
+           03 L-DEDNAME1-BONUS PIC X(15).
            03 FILLER PIC X(5) VALUE SPACES.
            03 L-DEDUCT1-BONUS PIC ZZ9.99.
            03 FILLER PIC X(5) VALUE SPACES.
@@ -86,9 +134,10 @@
            03 FILLER PIC X(6) VALUE 'STATUS'.
            03 FILLER PIC X(2) VALUE SPACES.
            03 L-EMPSTATUS-BONUS PIC X(1).
-           03 FILLER PIC X(12) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE SPACES.
        01  PRNT-DATA3.
-           03 FILLER PIC X(81) VALUE SPACES.
+           03 FILLER PIC X(66) VALUE SPACES.
+           03 L-DEDNAMEOTHERS PIC X(15).
            03 L-DEDUCTOTHERS PIC ZZ9.99.
            03 FILLER PIC X(45) VALUE SPACES.
        01  PRNT-DATA4.
@@ -96,7 +145,40 @@
            03 FILLER PIC X(6) VALUE 'TOTAL:'.
            03 FILLER PIC X(3) VALUE SPACES.
            03 L-DEDUCTTOTAL PIC $$,$$9.99.
-           03 FILLER PIC X(45) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'YTD:'.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 L-YTDTOTAL PIC $$$,$$9.99.
+           03 FILLER PIC X(24) VALUE SPACES.
+       01  PRNT-SUBTOTAL.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(21) VALUE 'SUBTOTAL - EMP TYPE:'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 SB-EMPTYPE PIC X(2).
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE 'COUNT:'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 SB-COUNT PIC ZZZ9.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE 'AVG RATE:'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 SB-AVGRATE PIC X(7).
+           03 FILLER PIC X(60) VALUE SPACES.
+       01  XD-HEAD1.
+           03 FILLER PIC X(34)
+               VALUE 'DEDUCTIONS EXCEED EARNINGS REPORT'.
+       01  XD-HEAD2.
+           03 FILLER PIC X(7) VALUE 'EMP ID'.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE 'LAST NAME'.
+           03 FILLER PIC X(6) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE 'SHORTFALL'.
+       01  XD-LINE.
+           03 XD-EMPID PIC X(7).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 XD-LNAME PIC X(15).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 XD-SHORTFALL PIC $$,$$9.99.
        01  PRNT-HEADING1.
            03 FILLER PIC X(1) VALUE SPACES.
            03 H1-CURR-DATE PIC 99/99/99.
@@ -139,7 +221,7 @@
            03 FILLER PIC X(4) VALUE SPACES.
            03 FILLER PIC X(20) VALUE 'AVERAGE HOURLY RATE:'.
            03 FILLER PIC X(9) VALUE SPACES.
-           03 F2-AVGHRATE PIC $$$9.99.
+           03 F2-AVGHRATE PIC X(7).
            03 FILLER PIC X(10) VALUE SPACES.
            03 FILLER PIC X(17) VALUE 'TOTAL AVG DEDUCT:'.
            03 FILLER PIC X(5) VALUE SPACES.
@@ -153,7 +235,7 @@
            03 FILLER PIC X(4) VALUE SPACES.
            03 FILLER PIC X(22) VALUE 'AVERAGE SALARIED RATE:'.
            03 FILLER PIC X(5) VALUE SPACES.
-           03 F3-AVGSRATE PIC $$,$$$.99.
+           03 F3-AVGSRATE PIC X(9).
            03 FILLER PIC X(10) VALUES SPACES.
            03 FILLER PIC X(13) VALUE 'TOTAL DEDUCT:'.
            03 FILLER PIC X(8) VALUE SPACES.
@@ -161,6 +243,25 @@
            03 FILLER PIC X(1) VALUE SPACES.
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
+           03 DED-EOF-SW PIC 9 VALUE 0.
+           03 DEDCODES-STATUS PIC XX VALUE '00'.
+           03 EMPYTD-STATUS PIC XX VALUE '00'.
+           03 PREV-EMPTYPE PIC X(2) VALUE SPACES.
+           03 GRP-COUNT PIC 9(4) VALUE 0.
+           03 GRP-TOTRATE PIC 9(8)V9(2) VALUE 0.
+           03 GRP-AVG PIC $$$9.99.
+           03 ARG-NUM PIC 9(2).
+           03 RUN-SORT-OPTION PIC X(4) VALUE SPACES.
+           03 RUN-FILTER-STATUS PIC X(1) VALUE SPACES.
+           03 USE-SORT-SW PIC 9 VALUE 0.
+           03 RESTART-STATUS PIC XX VALUE '00'.
+           03 RESTART-PARM-MISMATCH-SW PIC 9 VALUE 0.
+               88 RESTART-PARM-MISMATCH VALUE 1.
+           03 SKIP-COUNT PIC 9(4) VALUE 0.
+           03 SKIP-SUB PIC 9(4).
+           03 CKPT-INTERVAL PIC 9(4) VALUE 1.
+           03 CKPT-QUOTIENT PIC 9(4).
+           03 CKPT-REMAINDER PIC 9(4).
            03 PGNUM PIC 999 VALUE 1.
            03 RECORDPAGECOUNTER PIC 99 VALUE 0.
            03 EMPCOUNTER PIC 9(4).
@@ -177,19 +278,216 @@
            03 TOTAL-AVG-DEDUCT PIC 9(6)V9(2).
            03 TOTAL-DEDUCT PIC 9(7)V9(2).
            03 MONTHLY-EMP-RATE-BONUS PIC 9(5)V9(2).
+           03 AVGHRATE-DISPLAY PIC $$$9.99.
+           03 AVGSRATE-DISPLAY PIC $$,$$$.99.
+           03 GROSSPAY PIC 9(6)V9(2).
+           03 SHORTFALL PIC 9(6)V9(2).
        PROCEDURE DIVISION.
+
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-               OUTPUT PRNT-FILE.
+           PERFORM 1020-GET-RUN-PARMS.
+           IF USE-SORT-SW = 1
+               PERFORM 1030-SORT-INPUT
+               OPEN INPUT SRTWORK-FILE
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF.
+           PERFORM 1040-CHECK-RESTART.
+           IF RESTART-PARM-MISMATCH
+               STOP RUN
+           END-IF.
+           IF SKIP-COUNT > 0
+               OPEN EXTEND PRNT-FILE
+               OPEN EXTEND PAYEXTRACT-FILE
+               OPEN EXTEND EXCDEDUCT-FILE
+           ELSE
+               OPEN OUTPUT PRNT-FILE
+               OPEN OUTPUT PAYEXTRACT-FILE
+               OPEN OUTPUT EXCDEDUCT-FILE
+               WRITE EXCDEDUCT-REC FROM XD-HEAD1
+               MOVE SPACES TO EXCDEDUCT-REC
+               WRITE EXCDEDUCT-REC
+               WRITE EXCDEDUCT-REC FROM XD-HEAD2
+               MOVE SPACES TO EXCDEDUCT-REC
+               WRITE EXCDEDUCT-REC
+           END-IF.
+           PERFORM 1000-LOAD-DEDCODES.
+           PERFORM 1010-OPEN-EMPYTD.
+           PERFORM 1045-SKIP-TO-RESTART-POINT.
            PERFORM 2000-READ-INPUT.
            PERFORM 1400-PRINT-HEADER.
            PERFORM 1500-LOOP
                UNTIL EOF-I = 1;
            PERFORM 1700-PRINT-FOOTER.
-           CLOSE INPUT-FILE
-               PRNT-FILE.
+           PERFORM 1596-CLEAR-CHECKPOINT.
+           IF USE-SORT-SW = 1
+               CLOSE SRTWORK-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
+           CLOSE PRNT-FILE
+               PAYEXTRACT-FILE
+               EXCDEDUCT-FILE
+               EMPYTD-FILE.
            STOP RUN.
       ******************************************************************
+      *    PICK UP THE OPTIONAL RUN-TIME SORT/FILTER ARGUMENTS.
+      *    ARG 1 - SORT OPTION: 'NAME' SORTS BY I-LNAME, ANYTHING ELSE
+      *            (INCLUDING NONE) SORTS BY I-EMPTYPE.
+      *    ARG 2 - FILTER STATUS: A SINGLE I-EMPSTATUS VALUE TO LIMIT
+      *            THE LISTING TO, OR SPACE FOR NO FILTER.
+      *    WITH NEITHER ARGUMENT SUPPLIED, NEWEMP IS READ DIRECTLY IN
+      *    ITS OWN PHYSICAL ORDER, AS BEFORE.
+      ******************************************************************
+       1020-GET-RUN-PARMS.
+           MOVE 1 TO ARG-NUM.
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT RUN-SORT-OPTION FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO RUN-SORT-OPTION
+           END-ACCEPT.
+           MOVE 2 TO ARG-NUM.
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT RUN-FILTER-STATUS FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO RUN-FILTER-STATUS
+           END-ACCEPT.
+           IF RUN-SORT-OPTION NOT = SPACES OR
+               RUN-FILTER-STATUS NOT = SPACES
+               MOVE 1 TO USE-SORT-SW
+           END-IF.
+           IF RUN-FILTER-STATUS NOT = SPACES
+               DISPLAY 'WARNING - RUN-FILTER-STATUS IS SET: EMPYTD, '
+                   'PAYEXTRACT AND EXCDEDUCT ARE ONLY UPDATED FOR '
+                   'THE FILTERED SUBSET ON THIS RUN. DO NOT USE A '
+                   'FILTERED RUN AS THE PAY-PERIOD RUN OF RECORD.'
+           END-IF.
+      ******************************************************************
+      *    SORT (AND OPTIONALLY FILTER) NEWEMP INTO SRTWORK AHEAD OF
+      *    THE MAIN PRINT PASS
+      ******************************************************************
+      *    SRT-EMPID IS CARRIED AS A TIE-BREAKING SECOND KEY SO A
+      *    RESORT ON RESTART (SAME INPUT, SAME KEYS) REPRODUCES THE
+      *    ORIGINAL RUN'S ORDER EXACTLY, EVEN WHEN SRT-LNAME OR
+      *    SRT-EMPTYPE ALONE HAS DUPLICATES
+       1030-SORT-INPUT.
+           IF RUN-SORT-OPTION = 'NAME'
+               SORT SORT-WORK ON ASCENDING KEY SRT-LNAME
+                   ON ASCENDING KEY SRT-EMPID
+                   INPUT PROCEDURE IS 1031-RELEASE-FILTERED
+                   GIVING SRTWORK-FILE
+           ELSE
+               SORT SORT-WORK ON ASCENDING KEY SRT-EMPTYPE
+                   ON ASCENDING KEY SRT-EMPID
+                   INPUT PROCEDURE IS 1031-RELEASE-FILTERED
+                   GIVING SRTWORK-FILE
+           END-IF.
+      ******************************************************************
+      *    SORT INPUT PROCEDURE - READ NEWEMP AND RELEASE ONLY THE
+      *    RECORDS THAT PASS THE RUN-TIME FILTER
+      ******************************************************************
+       1031-RELEASE-FILTERED.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL EOF-I = 1
+               READ INPUT-FILE INTO INPUT-DATA
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+               IF EOF-I = 0 AND
+                   (RUN-FILTER-STATUS = SPACES OR
+                    I-EMPSTATUS = RUN-FILTER-STATUS)
+                   RELEASE SORT-REC FROM INPUT-REC
+               END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+      ******************************************************************
+      *    SEE IF A CHECKPOINT WAS LEFT BY A PRIOR RUN THAT DID NOT
+      *    FINISH, AND IF SO RESTORE THE RUNNING TOTALS IT SAVED.
+      *    THE SORT OPTION AND FILTER STATUS THAT RUN USED ARE SAVED
+      *    IN THE CHECKPOINT TOO, SINCE SKIP-COUNT ONLY MAKES SENSE
+      *    AGAINST THE SAME SRTWORK-FILE/NEWEMP ORDER THAT RUN SAW -
+      *    A RESTART LAUNCHED WITH DIFFERENT ARGUMENTS IS REFUSED
+      *    RATHER THAN SILENTLY SKIPPING THE WRONG RECORDS
+      ******************************************************************
+       1040-CHECK-RESTART.
+           MOVE 0 TO SKIP-COUNT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END CONTINUE
+               END-READ
+               IF RESTART-STATUS = '00' AND RST-EMPCOUNTER NOT = 0
+                   IF RST-SORTOPT NOT = RUN-SORT-OPTION OR
+                       RST-FILTERSTAT NOT = RUN-FILTER-STATUS
+                       DISPLAY 'FATAL - SORT/FILTER ARGUMENTS DO NOT '
+                           'MATCH THE INTERRUPTED RUN BEING RESUMED. '
+                           'RERUN WITH THE SAME ARGUMENTS AS BEFORE, '
+                           'OR CLEAR RESTART TO START OVER.'
+                       MOVE 1 TO RESTART-PARM-MISMATCH-SW
+                   ELSE
+                       MOVE RST-EMPCOUNTER TO SKIP-COUNT
+                       MOVE RST-EMPCOUNTER TO EMPCOUNTER
+                       MOVE RST-EMPHCOUNT TO EMPHCOUNT
+                       MOVE RST-EMPSCOUNT TO EMPSCOUNT
+                       MOVE RST-TOTALHRATE TO TOTALHRATE
+                       MOVE RST-TOTALSRATE TO TOTALSRATE
+                       MOVE RST-DEDUCT-COUNT TO DEDUCT-COUNT
+                       MOVE RST-TOTAL-DEDUCT TO TOTAL-DEDUCT
+                       MOVE RST-PGNUM TO PGNUM
+                       MOVE RST-PREVEMPTYPE TO PREV-EMPTYPE
+                       MOVE RST-GRPCOUNT TO GRP-COUNT
+                       MOVE RST-GRPTOTRATE TO GRP-TOTRATE
+                   END-IF
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+      ******************************************************************
+      *    SKIP PAST THE RECORDS A PRIOR RUN ALREADY PRINTED, SO
+      *    RESUMING A CANCELLED RUN DOES NOT REPRINT THEM
+      ******************************************************************
+       1045-SKIP-TO-RESTART-POINT.
+           PERFORM VARYING SKIP-SUB FROM 1 BY 1
+               UNTIL SKIP-SUB > SKIP-COUNT OR EOF-I = 1
+               PERFORM 2000-READ-INPUT
+           END-PERFORM.
+      ******************************************************************
+      *    LOAD THE DEDUCTION CODE REFERENCE TABLE. IF OPS HAS NOT
+      *    YET POPULATED DEDCODES, STATUS 35 (FILE NOT FOUND) TAKES
+      *    THE SAME PATH AS RUNNING OFF THE END OF A SHORT FILE, SO
+      *    EVERY SLOT FALLS BACK TO 'UNKNOWN' INSTEAD OF ABENDING
+      ******************************************************************
+       1000-LOAD-DEDCODES.
+           MOVE 0 TO DED-EOF-SW.
+           OPEN INPUT DEDCODES-FILE.
+           IF DEDCODES-STATUS = '35'
+               MOVE 1 TO DED-EOF-SW
+           END-IF.
+           PERFORM VARYING SUB FROM 1 BY 1
+               UNTIL SUB > 5
+               IF DED-EOF-SW = 0
+                   READ DEDCODES-FILE
+                       AT END MOVE 1 TO DED-EOF-SW
+                   END-READ
+               END-IF
+               IF DED-EOF-SW = 0
+                   MOVE DEDCODES-REC(3:20) TO DC-DESC(SUB)
+               ELSE
+                   MOVE 'UNKNOWN' TO DC-DESC(SUB)
+               END-IF
+           END-PERFORM.
+           IF DEDCODES-STATUS NOT = '35'
+               CLOSE DEDCODES-FILE
+           END-IF.
+      ******************************************************************
+      *    OPEN THE YEAR-TO-DATE DEDUCTION FILE, CREATING IT ON THE
+      *    VERY FIRST RUN OF THE YEAR IF IT DOES NOT YET EXIST
+      ******************************************************************
+       1010-OPEN-EMPYTD.
+           OPEN I-O EMPYTD-FILE.
+           IF EMPYTD-STATUS = '35'
+               OPEN OUTPUT EMPYTD-FILE
+               CLOSE EMPYTD-FILE
+               OPEN I-O EMPYTD-FILE
+           END-IF.
+      ******************************************************************
       *    PRINT THE HEADER
       ******************************************************************
        1400-PRINT-HEADER.
@@ -217,6 +515,11 @@
       *    LOOPING THROUGH THE RECORDS IN THE NEWEMP FILE
       ******************************************************************
        1500-LOOP.
+           IF PREV-EMPTYPE NOT = SPACES AND
+               I-EMPTYPE NOT = PREV-EMPTYPE
+               PERFORM 1580-PRINT-SUBTOTAL
+           END-IF.
+           MOVE I-EMPTYPE TO PREV-EMPTYPE.
            PERFORM 1600-PRINT-RECORDS.
            PERFORM 2000-READ-INPUT.
       ******************************************************************
@@ -228,6 +531,78 @@
                PERFORM 1400-PRINT-HEADER
            END-IF.
       ******************************************************************
+      *    SAVE A CHECKPOINT OF THE RUNNING TOTALS EVERY CKPT-INTERVAL
+      *    RECORDS, SO A CANCELLED RUN CAN RESUME WITHOUT REPROCESSING
+      *    EVERYTHING FROM RECORD ONE. CKPT-INTERVAL IS 1 SO THIS RUNS
+      *    RIGHT AFTER EACH RECORD'S PRNT-FILE/PAYEXTRACT-FILE/
+      *    EXCDEDUCT-FILE LINES AND EMPYTD-FILE ACCRUAL ARE POSTED,
+      *    CLOSING THE GAP BETWEEN CHECKPOINTS TO ONE RECORD - A
+      *    CANCEL LANDING IN THAT ONE-RECORD WINDOW (AFTER THE
+      *    RECORD'S OUTPUT IS WRITTEN BUT BEFORE THIS PARAGRAPH'S
+      *    REWRITE OF RESTART-REC COMPLETES) STILL REPROCESSES THAT
+      *    ONE RECORD ON RESUME; CLOSING THAT LAST WINDOW WOULD NEED
+      *    THE PER-RECORD OUTPUTS THEMSELVES TO BE IDEMPOTENT, WHICH
+      *    IS A LARGER CHANGE THAN THIS CHECKPOINT INTERVAL
+      ******************************************************************
+       1595-WRITE-CHECKPOINT.
+           MOVE EMPCOUNTER TO RST-EMPCOUNTER.
+           MOVE EMPHCOUNT TO RST-EMPHCOUNT.
+           MOVE EMPSCOUNT TO RST-EMPSCOUNT.
+           MOVE TOTALHRATE TO RST-TOTALHRATE.
+           MOVE TOTALSRATE TO RST-TOTALSRATE.
+           MOVE DEDUCT-COUNT TO RST-DEDUCT-COUNT.
+           MOVE TOTAL-DEDUCT TO RST-TOTAL-DEDUCT.
+           MOVE PGNUM TO RST-PGNUM.
+           MOVE PREV-EMPTYPE TO RST-PREVEMPTYPE.
+           MOVE GRP-COUNT TO RST-GRPCOUNT.
+           MOVE GRP-TOTRATE TO RST-GRPTOTRATE.
+           MOVE RUN-SORT-OPTION TO RST-SORTOPT.
+           MOVE RUN-FILTER-STATUS TO RST-FILTERSTAT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+      ******************************************************************
+      *    A CLEAN FINISH NEEDS NO RESTART - LEAVE BEHIND A ZEROED
+      *    CHECKPOINT SO THE NEXT RUN STARTS FROM RECORD ONE
+      ******************************************************************
+       1596-CLEAR-CHECKPOINT.
+           MOVE 0 TO RST-EMPCOUNTER.
+           MOVE 0 TO RST-EMPHCOUNT.
+           MOVE 0 TO RST-EMPSCOUNT.
+           MOVE 0 TO RST-TOTALHRATE.
+           MOVE 0 TO RST-TOTALSRATE.
+           MOVE 0 TO RST-DEDUCT-COUNT.
+           MOVE 0 TO RST-TOTAL-DEDUCT.
+           MOVE 0 TO RST-PGNUM.
+           MOVE SPACES TO RST-PREVEMPTYPE.
+           MOVE 0 TO RST-GRPCOUNT.
+           MOVE 0 TO RST-GRPTOTRATE.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+      ******************************************************************
+      *    PRINT A SUBTOTAL LINE FOR THE EMPLOYEE TYPE GROUP THAT JUST
+      *    ENDED, THEN RESET THE GROUP COUNTERS FOR THE NEXT TYPE
+      ******************************************************************
+       1580-PRINT-SUBTOTAL.
+           MOVE PREV-EMPTYPE TO SB-EMPTYPE.
+           MOVE GRP-COUNT TO SB-COUNT.
+           IF GRP-COUNT = 0
+               MOVE '   N/A ' TO SB-AVGRATE
+           ELSE
+               COMPUTE GRP-AVG = GRP-TOTRATE / GRP-COUNT
+               MOVE GRP-AVG TO SB-AVGRATE
+           END-IF.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL
+               AFTER ADVANCING 1 LINE.
+           PERFORM 1590-PAGE-COUNTER.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+               AFTER ADVANCING 1 LINE.
+           PERFORM 1590-PAGE-COUNTER.
+           MOVE 0 TO GRP-COUNT.
+           MOVE 0 TO GRP-TOTRATE.
+      ******************************************************************
       *    PRINT THE NORMAL EMPLOYEE RECORDS
       ******************************************************************
        1600-PRINT-RECORDS.
@@ -244,6 +619,12 @@
            PERFORM 1590-PAGE-COUNTER.
            PERFORM 1620-PRINT-DEDUCT.
            ADD 1 TO EMPCOUNTER.
+           DIVIDE EMPCOUNTER BY CKPT-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0
+               PERFORM 1595-WRITE-CHECKPOINT
+           END-IF.
       ******************************************************************
       *    PRINT THE DUDUCT VALUES
       ******************************************************************
@@ -258,6 +639,8 @@
                COMPUTE EMPSCOUNT = EMPSCOUNT + 1
                COMPUTE TOTALSRATE = TOTALSRATE + EMPRATE-FORMATER
            END-IF.
+           COMPUTE GRP-COUNT = GRP-COUNT + 1.
+           COMPUTE GRP-TOTRATE = GRP-TOTRATE + EMPRATE-FORMATER.
            COMPUTE MONTHLY-EMP-RATE-BONUS = (EMPRATE-FORMATER * 40) * 4.
            PERFORM VARYING SUB FROM 1 BY 1
                UNTIL SUB > 5
@@ -280,13 +663,16 @@
            PERFORM VARYING SUB FROM 2 BY 1
                UNTIL SUB > 5
                MOVE I-DEDUCT(SUB) TO DEDUCT-FORMAT(SUB)
+               MOVE DC-DESC(SUB) TO L-DEDNAMEOTHERS
                MOVE DEDUCT-FORMAT(SUB) TO L-DEDUCTOTHERS
                WRITE PRNT-REC FROM PRNT-DATA3
                    AFTER ADVANCING 1 LINE
                PERFORM 1590-PAGE-COUNTER
            END-PERFORM.
-      *    PRINT THE TOTAL EMP DEDUCT
+      *    PRINT THE TOTAL EMP DEDUCT, ALONG WITH THE YTD DEDUCT
            MOVE TOTALEMPDEDUCT TO L-DEDUCTTOTAL.
+           PERFORM 1650-UPDATE-EMPYTD.
+           MOVE YTD-TOTAL TO L-YTDTOTAL.
            WRITE PRNT-REC FROM PRNT-DATA4
                AFTER ADVANCING 1 LINE.
            PERFORM 1590-PAGE-COUNTER.
@@ -296,11 +682,13 @@
            PERFORM 1590-PAGE-COUNTER.
            COMPUTE DEDUCT-COUNT = DEDUCT-COUNT + 1.
            COMPUTE TOTAL-DEDUCT = TOTAL-DEDUCT + TOTALEMPDEDUCT.
+           PERFORM 1660-WRITE-EXTRACT.
            MOVE 0 TO TOTALEMPDEDUCT.
       ******************************************************************
       *    PRINT THE NORMAL DEDUCT MESSAGE
       ******************************************************************
        1630-PRINT-NORMAL-DEDUCT.
+           MOVE DC-DESC(1) TO L-DEDNAME1.
            MOVE DEDUCT-FORMAT(1) TO L-DEDUCT1.
            MOVE EMPRATE-FORMATER TO L-EMPRATE.
            MOVE I-EMPSTATUS TO L-EMPSTATUS.
@@ -311,16 +699,70 @@
       *    PRINT THE BONUS DEDUCT MESSAGE
       ******************************************************************
        1640-PRINT-EXCEED-DEDUCT.
+           MOVE DC-DESC(1) TO L-DEDNAME1-BONUS.
            MOVE DEDUCT-FORMAT(1) TO L-DEDUCT1-BONUS.
            MOVE EMPRATE-FORMATER TO L-EMPRATE-BONUS.
            MOVE I-EMPSTATUS TO L-EMPSTATUS-BONUS.
            WRITE PRNT-REC FROM PRNT-DATA2-BONUS
                AFTER ADVANCING 1 LINE.
            PERFORM 1590-PAGE-COUNTER.
+           PERFORM 1645-WRITE-EXCDEDUCT.
+      ******************************************************************
+      *    WRITE ONE LINE TO THE STANDALONE EXCEEDED-DEDUCTIONS
+      *    EXCEPTION REPORT, SHOWING THE EMPLOYEE AND HOW FAR THE
+      *    DEDUCTIONS WENT OVER EARNINGS
+      ******************************************************************
+       1645-WRITE-EXCDEDUCT.
+           IF I-EMPSTATUS = 'H'
+               COMPUTE SHORTFALL =
+                   TOTALEMPDEDUCT - MONTHLY-EMP-RATE-BONUS
+           ELSE
+               COMPUTE SHORTFALL =
+                   TOTALEMPDEDUCT - EMPRATE-FORMATER
+           END-IF.
+           MOVE I-EMPID TO XD-EMPID.
+           MOVE I-LNAME TO XD-LNAME.
+           MOVE SHORTFALL TO XD-SHORTFALL.
+           WRITE EXCDEDUCT-REC FROM XD-LINE.
+      ******************************************************************
+      *    ADD THIS PERIOD'S DEDUCTIONS TO THE EMPLOYEE'S RUNNING
+      *    YEAR-TO-DATE TOTAL IN EMPYTD
+      ******************************************************************
+       1650-UPDATE-EMPYTD.
+           MOVE I-EMPID TO YTD-EMPID.
+           READ EMPYTD-FILE
+               KEY IS YTD-EMPID
+               INVALID KEY
+                   MOVE TOTALEMPDEDUCT TO YTD-TOTAL
+                   WRITE EMPYTD-REC
+               NOT INVALID KEY
+                   COMPUTE YTD-TOTAL = YTD-TOTAL + TOTALEMPDEDUCT
+                   REWRITE EMPYTD-REC
+           END-READ.
+      ******************************************************************
+      *    WRITE ONE PAYEXTRACT RECORD FOR THE DOWNSTREAM ACH/PAYROLL
+      *    SYSTEM, IN THE SAME PASS AS THE PRINTED REPORT
+      ******************************************************************
+       1660-WRITE-EXTRACT.
+           IF I-EMPSTATUS = 'H'
+               MOVE MONTHLY-EMP-RATE-BONUS TO GROSSPAY
+           ELSE
+               MOVE EMPRATE-FORMATER TO GROSSPAY
+           END-IF.
+           MOVE I-EMPID TO PE-EMPID.
+           MOVE I-EMPSTATUS TO PE-EMPSTATUS.
+           MOVE EMPRATE-FORMATER TO PE-EMPRATE.
+           MOVE TOTALEMPDEDUCT TO PE-TOTALDEDUCT.
+           COMPUTE PE-NETPAY = GROSSPAY - TOTALEMPDEDUCT.
+           WRITE PAYEXTRACT-REC.
       ******************************************************************
       *    PRINT THE FOOTER DATA
       ******************************************************************
        1700-PRINT-FOOTER.
+      *    CLOSE OUT THE LAST EMPLOYEE TYPE GROUP'S SUBTOTAL.
+           IF GRP-COUNT NOT = 0
+               PERFORM 1580-PRINT-SUBTOTAL
+           END-IF.
       *    PRINT FOOTER HEADER.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC
@@ -337,16 +779,26 @@
                AFTER ADVANCING 1 LINE.
       *    PRINT FOOTER LINE 2.
            MOVE EMPHCOUNT TO F2-HEMPCOUNT.
-           COMPUTE TOTALHRATE = TOTALHRATE / EMPHCOUNT.
-           MOVE TOTALHRATE TO F2-AVGHRATE.
+           IF EMPHCOUNT = 0
+               MOVE '   N/A ' TO F2-AVGHRATE
+           ELSE
+               COMPUTE TOTALHRATE = TOTALHRATE / EMPHCOUNT
+               MOVE TOTALHRATE TO AVGHRATE-DISPLAY
+               MOVE AVGHRATE-DISPLAY TO F2-AVGHRATE
+           END-IF.
            COMPUTE TOTAL-AVG-DEDUCT = TOTAL-DEDUCT / DEDUCT-COUNT.
            MOVE TOTAL-AVG-DEDUCT TO F2-TOTDEDUCT.
            WRITE PRNT-REC FROM PRNT-FOOTER2
                AFTER ADVANCING 1 LINE.
       *    PRINT FOOTER LINE 3.
-           MOVE EMPSCOUNT TO F3-SEMPCOUNT
-           COMPUTE TOTALSRATE = TOTALSRATE / EMPSCOUNT.
-           MOVE TOTALSRATE TO F3-AVGSRATE.
+           MOVE EMPSCOUNT TO F3-SEMPCOUNT.
+           IF EMPSCOUNT = 0
+               MOVE '     N/A ' TO F3-AVGSRATE
+           ELSE
+               COMPUTE TOTALSRATE = TOTALSRATE / EMPSCOUNT
+               MOVE TOTALSRATE TO AVGSRATE-DISPLAY
+               MOVE AVGSRATE-DISPLAY TO F3-AVGSRATE
+           END-IF.
            MOVE TOTAL-DEDUCT TO F3-TOTDEDUCT.
            WRITE PRNT-REC FROM PRNT-FOOTER3
                AFTER ADVANCING 1 LINE.
@@ -354,9 +806,17 @@
            WRITE PRNT-REC
                AFTER ADVANCING 1 LINE.
       ******************************************************************
-      *    READ IN NEWEMP FILE
+      *    READ IN NEWEMP, OR ITS SORTED/FILTERED WORK FILE IF THE
+      *    RUN-TIME ARGUMENTS ASKED FOR ONE
       ******************************************************************
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-               AT END MOVE 1 TO EOF-I.
+           IF USE-SORT-SW = 1
+               READ SRTWORK-FILE INTO INPUT-DATA
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+           ELSE
+               READ INPUT-FILE INTO INPUT-DATA
+                   AT END MOVE 1 TO EOF-I
+               END-READ
+           END-IF.
        END PROGRAM project3.
